@@ -0,0 +1,88 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     POH3PUB.
+000300 AUTHOR.         RTM.
+000400 INSTALLATION.   BATCH SYSTEMS GROUP.
+000500 DATE-WRITTEN.   08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000*  08/09/2026  RTM       ORIGINAL VERSION.  APPENDS ONE FIXED-
+001100*                        FORMAT RECORD (N, RESULT, STATUS) PER
+001200*                        POH3CALC LOOKUP TO THE POH3OUT DATASET,
+001300*                        SO DOWNSTREAM INVOICING/REPORTING JOBS
+001400*                        CAN READ MATCHED RESULTS DIRECTLY
+001500*                        INSTEAD OF SOMEONE RETYPING A NUMBER
+001600*                        OFF THE CONSOLE.  SHARED BY ALL POH3
+001700*                        CALLERS SO THE OUTPUT FORMAT STAYS IN
+001800*                        ONE PLACE, THE SAME WAY POH3LOG SHARES
+001900*                        THE AUDIT LOG FORMAT.
+002000*  08/09/2026  RTM       1000-OPEN-OUTPUT NEVER CHECKED WS-PUB-FS
+002100*                        AFTER THE OPEN EXTEND/OPEN OUTPUT FALLBACK,
+002200*                        SO A POH3OUT THAT COULD NOT BE OPENED AT
+002300*                        ALL FELL THROUGH TO AN UNCHECKED WRITE IN
+002400*                        2000-WRITE-OUTPUT.  ADDED WS-PUB-OK-SWITCH,
+002500*                        SET OFF BY A FINAL FILE STATUS OTHER THAN
+002600*                        "00", AND 0000-MAINLINE NOW SKIPS THE WRITE
+002700*                        FOR THE REST OF THE RUN ONCE THE SWITCH IS
+002800*                        OFF - THE SAME FIX JUST MADE TO POH3LOG.
+002900*--------------------------------------------------------------
+003000 ENVIRONMENT DIVISION.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT POH3OUTF ASSIGN TO "POH3OUT"
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS WS-PUB-FS.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  POH3OUTF.
+003900     COPY POH3OUTR.
+004000 WORKING-STORAGE SECTION.
+004100 01  WS-SWITCHES.
+004200     05  WS-FIRST-CALL           PIC X(01) VALUE "Y".
+004300         88  WS-IS-FIRST-CALL              VALUE "Y".
+004400     05  WS-PUB-OK-SWITCH        PIC X(01) VALUE "Y".
+004500         88  WS-PUB-IS-OPEN                VALUE "Y".
+004600 77  WS-PUB-FS                   PIC X(02).
+004700 LINKAGE SECTION.
+004800     COPY POH3CIF.
+004900 PROCEDURE DIVISION USING POH3-INTERFACE.
+005000*--------------------------------------------------------------
+005100* 0000-MAINLINE
+005200*--------------------------------------------------------------
+005300 0000-MAINLINE.
+005400     IF WS-IS-FIRST-CALL
+005500         PERFORM 1000-OPEN-OUTPUT THRU 1000-EXIT
+005600         MOVE "N" TO WS-FIRST-CALL
+005700     END-IF.
+005800     IF WS-PUB-IS-OPEN
+005900         PERFORM 2000-WRITE-OUTPUT THRU 2000-EXIT
+006000     END-IF.
+006100     GOBACK.
+006200*--------------------------------------------------------------
+006300* 1000-OPEN-OUTPUT - OPEN FOR APPEND, CREATING THE DATASET THE
+006400* FIRST TIME THIS JOB EVER RUNS.
+006500*--------------------------------------------------------------
+006600 1000-OPEN-OUTPUT.
+006700     OPEN EXTEND POH3OUTF.
+006800     IF WS-PUB-FS = "35"
+006900         OPEN OUTPUT POH3OUTF
+007000     END-IF.
+007100     IF WS-PUB-FS NOT = "00"
+007200         DISPLAY "POH3OUT OPEN FAILED - FILE STATUS " WS-PUB-FS
+007300         MOVE "N" TO WS-PUB-OK-SWITCH
+007400     END-IF.
+007500 1000-EXIT.
+007600     EXIT.
+007700*--------------------------------------------------------------
+007800* 2000-WRITE-OUTPUT - APPEND ONE INTERFACE RECORD FOR THE
+007900* CURRENT LOOKUP.
+008000*--------------------------------------------------------------
+008100 2000-WRITE-OUTPUT.
+008200     MOVE SPACES TO POH3-OUT-RECORD.
+008300     MOVE POH3-IF-N TO POH3-OUT-N.
+008400     MOVE POH3-IF-RESULT TO POH3-OUT-RESULT.
+008500     MOVE POH3-IF-STATUS TO POH3-OUT-STATUS.
+008600     WRITE POH3-OUT-RECORD.
+008700 2000-EXIT.
+008800     EXIT.
