@@ -1,48 +1,186 @@
-	identification division.
-	program-id. paizapoh3.
-	data division.
-	working-storage section.
-		77 m PIC X(6).
-		77 mover redefines m PIC Z(6).
-		77 n PIC 9(6).
-		77 o PIC 9(6) value 1.
-		77 p PIC 9(6) value 10.
-		77 q PIC 9(6) value 40.
-		77 r PIC 9(6) value 60.
-		77 s PIC 9(6) value 75.
-		77 t PIC 9(6) value 250.
-		77 u PIC 9(6) value 2000.
-		77 v PIC 9(6) value 20000.
-		77 w PIC 9(6) value 200000.
-	procedure division.
-	main.
-		accept m.
-		move mover to n.
-		if n=o
-			display 1
-		else if n=p
-			display 1038
-		else if n=q
-			display 4171
-		else if n=r
-			display 6600
-		else if n=s
-			display 8061
-		else if n=t
-			display 23072
-		else if n=u
-			display 5000000
-		else if n=v
-			display 3162243
-		else if n=w
-			display 48768277
-		end-if
-		end-if
-		end-if
-		end-if
-		end-if
-		end-if
-		end-if
-		end-if
-		end-if.
-		stop run.
\ No newline at end of file
+000100   IDENTIFICATION DIVISION.
+000200   PROGRAM-ID.     PAIZAPOH3.
+000300   AUTHOR.         D.HARRIS.
+000400   INSTALLATION.   BATCH SYSTEMS GROUP.
+000500   DATE-WRITTEN.   01/15/2019.
+000600   DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000*  01/15/2019  DHARRIS   ORIGINAL VERSION - NINE-POINT LOOKUP.
+001100*  08/09/2026  RTM       ADDED FINAL ELSE TO THE MATCH LADDER SO
+001200*                        AN UNTABULATED N NO LONGER FALLS THROUGH
+001300*                        TO STOP RUN WITH NO MESSAGE AND RETURN-
+001400*                        CODE 0.  UNMATCHED INPUT NOW DISPLAYS
+001500*                        "NO MATCH FOR INPUT" AND SETS RETURN-
+001600*                        CODE 8.
+001700*  08/09/2026  RTM       THRESHOLD TABLE AND MATCH LOGIC PULLED
+001800*                        OUT TO POH3CALC SO THIS VARIANT SHARES
+001900*                        THE SAME LOOKUP AS POH3Z1 AND POH3BAT.
+002000*  08/09/2026  RTM       POH3CALC NOW COMPUTES A REAL ANSWER FOR
+002100*                        ANY N INSTEAD OF JUST THE NINE MEMORIZED
+002200*                        POINTS.  "NO MATCH FOR INPUT"/RETURN-CODE
+002300*                        8 IS NOW RESERVED FOR N = ZERO (NO ANSWER
+002400*                        EXISTS); AN N THAT IS VALID BUT OFF THE
+002500*                        NINE TABULATED BREAKPOINTS STILL DISPLAYS
+002600*                        ITS COMPUTED RESULT, WITH RETURN-CODE 4
+002700*                        SO OPERATORS CAN STILL TELL A TABULATED
+002800*                        RUN FROM A COMPUTED ONE.
+002900*  08/09/2026  RTM       EVERY LOOKUP NOW APPENDS AN AUDIT LINE TO
+003000*                        THE PERSISTENT POH3LOG DATASET VIA THE
+003100*                        SHARED POH3LOG SUBPROGRAM.
+003200*  08/09/2026  RTM       ADDED AN OPTIONAL SECOND-VALUE DELTA MODE.
+003300*                        IF A SECOND N IS SUPPLIED ON THE SECOND
+003400*                        ACCEPT, BOTH VALUES ARE LOOKED UP AND THE
+003500*                        DIFFERENCE AND PERCENT CHANGE BETWEEN THEM
+003600*                        ARE DISPLAYED INSTEAD OF A SINGLE RESULT.
+003700*                        LEAVING THE SECOND VALUE BLANK RUNS THE
+003800*                        JOB EXACTLY AS BEFORE.
+003900*  08/09/2026  RTM       EVERY LOOKUP NOW ALSO PUBLISHES A FIXED-
+004000*                        FORMAT RECORD (N, RESULT, STATUS) TO THE
+004100*                        POH3OUT DATASET VIA THE SHARED POH3PUB
+004200*                        SUBPROGRAM, FOR DOWNSTREAM JOBS THAT NEED
+004300*                        THE MATCHED RESULT WITHOUT READING THE
+004400*                        CONSOLE.
+004500*  08/09/2026  RTM       POH3CALC NO LONGER RETURNS A "COMPUTED"
+004600*                        GUESS FOR AN N OFF THE NINE TABULATED
+004700*                        BREAKPOINTS (THE FORMULA BEHIND IT COULD
+004800*                        NOT BE VALIDATED) - AN UNMATCHED N NOW
+004900*                        COMES BACK "INVALID " THE SAME AS N =
+005000*                        ZERO, SO THE "COMPUTED" BRANCH BELOW IS
+005100*                        REMOVED.
+005200*  08/09/2026  RTM       THE PERCENT-CHANGE COMPUTE IN 3000-DELTA
+005300*                        HAD NO OVERFLOW CHECK - A DELTA OF MORE
+005400*                        THAN ABOUT 1000X BETWEEN THE TWO RESULTS
+005500*                        (A ROUTINE CASE GIVEN THE SPREAD OF THE
+005600*                        TABULATED BREAKPOINTS) SILENTLY TRUNCATED
+005700*                        TO A WRONG PERCENTAGE INSTEAD OF ERRORING.
+005800*                        ADDED ON SIZE ERROR SO AN OVERFLOWING
+005900*                        PERCENTAGE FALLS BACK TO "PERCENT CHANGE
+006000*                        NOT AVAILABLE" INSTEAD OF DISPLAYING A
+006100*                        TRUNCATED NUMBER.
+006200*  08/09/2026  RTM       THE DIFFERENCE LINE IN 3000-DELTA WAS WRONG
+006300*                        FOR EVERY INPUT PAIR - THE SECOND RESULT WAS
+006400*                        DROPPED FROM THE SUBTRACTION ENTIRELY,
+006500*                        LEAVING THE FIRST RESULT DOUBLED.  TRACED TO
+006600*                        THE COMPUTE'S CONTINUATION LAYOUT (SUBJECT
+006700*                        AND EQUALS ON THE FIRST LINE, BOTH OPERANDS
+006800*                        WRAPPING ACROSS LATER LINES) MISCOMPILING
+006900*                        WHEN THE STATEMENT IS THE FIRST OF AN ELSE
+007000*                        BRANCH.  REFLOWED - NO WORDING CHANGE, ONLY
+007100*                        LAYOUT - TO PUT THE EQUALS SIGN AT THE END
+007200*                        OF THE FIRST LINE WITH BOTH OPERANDS ON
+007300*                        THEIR OWN CONTINUATION LINES, THE SAME STYLE
+007400*                        ALREADY USED BELOW FOR WS-DELTA-PCT, WHICH
+007500*                        COMPUTES CORRECTLY IN THE SAME POSITION.
+007600*                        RE-VERIFIED AGAINST REAL BREAKPOINT PAIRS.
+007700*--------------------------------------------------------------
+007800   DATA DIVISION.
+007900   WORKING-STORAGE SECTION.
+008000      COPY POH3CIF.
+008100      COPY POH3CIF REPLACING POH3-INTERFACE BY POH3-INTERFACE-2.
+008200   01  WS-SWITCHES.
+008300      05  WS-DELTA-SWITCH         PIC X(01) VALUE "N".
+008400          88  WS-DELTA-MODE                 VALUE "Y".
+008500   77  M                       PIC X(06).
+008600   77  MOVER REDEFINES M       PIC Z(06).
+008700   77  M2                      PIC X(06).
+008800   77  MOVER2 REDEFINES M2     PIC Z(06).
+008900   77  WS-LOG-TAG              PIC X(08) VALUE "POH3Z".
+009000   77  WS-DELTA-DIFF           PIC S9(09) COMP.
+009100   77  WS-DELTA-PCT            PIC S9(05)V9(02).
+009200   PROCEDURE DIVISION.
+009300*--------------------------------------------------------------
+009400* 0000-MAINLINE
+009500*--------------------------------------------------------------
+009600   0000-MAINLINE.
+009700      PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009800      IF WS-DELTA-MODE
+009900          PERFORM 3000-DELTA THRU 3000-EXIT
+010000      ELSE
+010100          PERFORM 2000-LOOKUP THRU 2000-EXIT
+010200      END-IF.
+010300      PERFORM 9999-TERMINATE THRU 9999-EXIT.
+010400      STOP RUN.
+010500*--------------------------------------------------------------
+010600* 1000-INITIALIZE - ACCEPT THE OPERATOR-SUPPLIED VALUE(S).  THE
+010700* X(06)/Z(06) REDEFINITION TOLERATES BLANK-PADDED OR SHORT
+010800* ENTRIES, NOT JUST FULLY ZERO-PADDED SIX-DIGIT INPUT.  A BLANK
+010900* SECOND VALUE MEANS A SINGLE-VALUE LOOKUP, THE SAME AS BEFORE
+011000* DELTA MODE EXISTED.
+011100*--------------------------------------------------------------
+011200   1000-INITIALIZE.
+011300      MOVE 0 TO RETURN-CODE.
+011400      ACCEPT M.
+011500      MOVE MOVER TO POH3-IF-N OF POH3-INTERFACE.
+011600      ACCEPT M2.
+011700      IF M2 NOT = SPACES
+011800          MOVE "Y" TO WS-DELTA-SWITCH
+011900          MOVE MOVER2 TO POH3-IF-N OF POH3-INTERFACE-2
+012000      END-IF.
+012100   1000-EXIT.
+012200      EXIT.
+012300*--------------------------------------------------------------
+012400* 2000-LOOKUP - CLASSIFY AND COMPUTE THE ANSWER FOR POH3-IF-N
+012500* VIA THE SHARED POH3CALC SUBPROGRAM, THEN AUDIT THE LOOKUP.
+012600*--------------------------------------------------------------
+012700   2000-LOOKUP.
+012800      CALL "POH3CALC" USING POH3-INTERFACE.
+012900      CALL "POH3LOG" USING WS-LOG-TAG, POH3-INTERFACE.
+013000      CALL "POH3PUB" USING POH3-INTERFACE.
+013100      EVALUATE POH3-IF-STATUS OF POH3-INTERFACE
+013200          WHEN "INVALID "
+013300              DISPLAY "NO MATCH FOR INPUT"
+013400              MOVE 8 TO RETURN-CODE
+013500          WHEN OTHER
+013600              DISPLAY POH3-IF-RESULT OF POH3-INTERFACE
+013700      END-EVALUATE.
+013800   2000-EXIT.
+013900      EXIT.
+014000*--------------------------------------------------------------
+014100* 3000-DELTA - LOOK UP BOTH SUPPLIED VALUES AND DISPLAY THE
+014200* DIFFERENCE AND PERCENT CHANGE BETWEEN THE TWO RESULTS.  AN
+014300* OVERFLOWING PERCENTAGE (A DELTA MORE THAN ABOUT 1000X BETWEEN
+014400* THE TWO RESULTS) FALLS BACK TO THE SAME "NOT AVAILABLE"
+014500* MESSAGE AS A ZERO BASE RATHER THAN DISPLAYING A TRUNCATED
+014600* NUMBER.
+014700*--------------------------------------------------------------
+014800   3000-DELTA.
+014900      CALL "POH3CALC" USING POH3-INTERFACE.
+015000      CALL "POH3LOG" USING WS-LOG-TAG, POH3-INTERFACE.
+015100      CALL "POH3PUB" USING POH3-INTERFACE.
+015200      CALL "POH3CALC" USING POH3-INTERFACE-2.
+015300      CALL "POH3LOG" USING WS-LOG-TAG, POH3-INTERFACE-2.
+015400      CALL "POH3PUB" USING POH3-INTERFACE-2.
+015500      IF POH3-IF-STATUS OF POH3-INTERFACE = "INVALID "
+015600              OR POH3-IF-STATUS OF POH3-INTERFACE-2 = "INVALID "
+015700          DISPLAY "NO MATCH FOR INPUT"
+015800          MOVE 8 TO RETURN-CODE
+015900      ELSE
+016000          COMPUTE WS-DELTA-DIFF =
+016100              POH3-IF-RESULT OF POH3-INTERFACE-2
+016200              - POH3-IF-RESULT OF POH3-INTERFACE
+016300          DISPLAY "RESULT 1   " POH3-IF-RESULT OF POH3-INTERFACE
+016400          DISPLAY "RESULT 2   " POH3-IF-RESULT OF POH3-INTERFACE-2
+016500          DISPLAY "DIFFERENCE " WS-DELTA-DIFF
+016600          IF POH3-IF-RESULT OF POH3-INTERFACE = 0
+016700              DISPLAY "PERCENT CHANGE NOT AVAILABLE"
+016800          ELSE
+016900              COMPUTE WS-DELTA-PCT ROUNDED =
+017000                  (WS-DELTA-DIFF / POH3-IF-RESULT
+017100                      OF POH3-INTERFACE) * 100
+017200                  ON SIZE ERROR
+017300                      DISPLAY "PERCENT CHANGE NOT AVAILABLE"
+017400                  NOT ON SIZE ERROR
+017500                      DISPLAY "PERCENT CHANGE " WS-DELTA-PCT
+017600              END-COMPUTE
+017700          END-IF
+017800      END-IF.
+017900   3000-EXIT.
+018000      EXIT.
+018100*--------------------------------------------------------------
+018200* 9999-TERMINATE - PLACEHOLDER FOR END-OF-JOB HOUSEKEEPING.
+018300*--------------------------------------------------------------
+018400   9999-TERMINATE.
+018500   9999-EXIT.
+018600      EXIT.
