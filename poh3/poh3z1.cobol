@@ -1,29 +1,194 @@
-	identification division.
-	program-id. paizapoh3.
-	data division.
-	working-storage section.
-		77 n PIC 9(6).
-	procedure division.
-	main.
-		accept n.
-		evaluate n
-			when 1
-				display 1
-			when 10
-				display 1038
-			when 40
-				display 4171
-			when 60
-				display 6600
-			when 75
-				display 8061
-			when 250
-				display 23072
-			when 2000
-				display 5000000
-			when 20000
-				display 3162243
-			when 200000
-				display 48768277
-		end-evaluate.
-		stop run.
\ No newline at end of file
+000100  IDENTIFICATION DIVISION.
+000200  PROGRAM-ID.     PAIZAPOH3.
+000300  AUTHOR.         D.HARRIS.
+000400  INSTALLATION.   BATCH SYSTEMS GROUP.
+000500  DATE-WRITTEN.   01/20/2019.
+000600  DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000*  01/20/2019  DHARRIS   ORIGINAL VERSION - NINE-POINT LOOKUP,
+001100*                        STRAIGHT PIC 9(06) ACCEPT (ALTERNATE
+001200*                        INPUT-HANDLING VARIANT OF PAIZAPOH3).
+001300*  08/09/2026  RTM       ADDED WHEN OTHER TO THE EVALUATE SO AN
+001400*                        UNTABULATED N NO LONGER FALLS THROUGH TO
+001500*                        STOP RUN WITH NO MESSAGE AND RETURN-CODE
+001600*                        0.  UNMATCHED INPUT NOW DISPLAYS "NO
+001700*                        MATCH FOR INPUT" AND SETS RETURN-CODE 8.
+001800*  08/09/2026  RTM       THRESHOLD TABLE AND MATCH LOGIC PULLED
+001900*                        OUT TO POH3CALC SO THE BATCH DRIVER CAN
+002000*                        SHARE THE SAME LOOKUP INSTEAD OF A SECOND
+002100*                        COPY OF THE EVALUATE.
+002200*  08/09/2026  RTM       POH3CALC NOW COMPUTES A REAL ANSWER FOR
+002300*                        ANY N INSTEAD OF JUST THE NINE MEMORIZED
+002400*                        POINTS.  "NO MATCH FOR INPUT"/RETURN-CODE
+002500*                        8 IS NOW RESERVED FOR N = ZERO (NO ANSWER
+002600*                        EXISTS); AN N THAT IS VALID BUT OFF THE
+002700*                        NINE TABULATED BREAKPOINTS STILL DISPLAYS
+002800*                        ITS COMPUTED RESULT, WITH RETURN-CODE 4
+002900*                        SO OPERATORS CAN STILL TELL A TABULATED
+003000*                        RUN FROM A COMPUTED ONE.
+003100*  08/09/2026  RTM       EVERY LOOKUP NOW APPENDS AN AUDIT LINE TO
+003200*                        THE PERSISTENT POH3LOG DATASET VIA THE
+003300*                        SHARED POH3LOG SUBPROGRAM.
+003400*  08/09/2026  RTM       REPLACED THE STRAIGHT PIC 9(06) ACCEPT
+003500*                        WITH THE SAME X(06)/Z(06) REDEFINITION
+003600*                        POH3Z USES, SO THIS VARIANT NO LONGER
+003700*                        REJECTS BLANK-PADDED OR SHORT ENTRIES -
+003800*                        BOTH VARIANTS NOW TOLERATE THE SAME
+003900*                        LOOSELY FORMATTED INPUT.
+004000*  08/09/2026  RTM       ADDED AN OPTIONAL SECOND-VALUE DELTA MODE.
+004100*                        IF A SECOND N IS SUPPLIED ON THE SECOND
+004200*                        ACCEPT, BOTH VALUES ARE LOOKED UP AND THE
+004300*                        DIFFERENCE AND PERCENT CHANGE BETWEEN THEM
+004400*                        ARE DISPLAYED INSTEAD OF A SINGLE RESULT.
+004500*                        LEAVING THE SECOND VALUE BLANK RUNS THE
+004600*                        JOB EXACTLY AS BEFORE.
+004700*  08/09/2026  RTM       EVERY LOOKUP NOW ALSO PUBLISHES A FIXED-
+004800*                        FORMAT RECORD (N, RESULT, STATUS) TO THE
+004900*                        POH3OUT DATASET VIA THE SHARED POH3PUB
+005000*                        SUBPROGRAM, FOR DOWNSTREAM JOBS THAT NEED
+005100*                        THE MATCHED RESULT WITHOUT READING THE
+005200*                        CONSOLE.
+005300*  08/09/2026  RTM       POH3CALC NO LONGER RETURNS A "COMPUTED"
+005400*                        GUESS FOR AN N OFF THE NINE TABULATED
+005500*                        BREAKPOINTS (THE FORMULA BEHIND IT COULD
+005600*                        NOT BE VALIDATED) - AN UNMATCHED N NOW
+005700*                        COMES BACK "INVALID " THE SAME AS N =
+005800*                        ZERO, SO THE "COMPUTED" BRANCH BELOW IS
+005900*                        REMOVED.
+006000*  08/09/2026  RTM       THE PERCENT-CHANGE COMPUTE IN 3000-DELTA
+006100*                        HAD NO OVERFLOW CHECK - A DELTA OF MORE
+006200*                        THAN ABOUT 1000X BETWEEN THE TWO RESULTS
+006300*                        (A ROUTINE CASE GIVEN THE SPREAD OF THE
+006400*                        TABULATED BREAKPOINTS) SILENTLY TRUNCATED
+006500*                        TO A WRONG PERCENTAGE INSTEAD OF ERRORING.
+006600*                        ADDED ON SIZE ERROR SO AN OVERFLOWING
+006700*                        PERCENTAGE FALLS BACK TO "PERCENT CHANGE
+006800*                        NOT AVAILABLE" INSTEAD OF DISPLAYING A
+006900*                        TRUNCATED NUMBER.
+007000*  08/09/2026  RTM       THE DIFFERENCE LINE IN 3000-DELTA WAS WRONG
+007100*                        FOR EVERY INPUT PAIR - THE SECOND RESULT WAS
+007200*                        DROPPED FROM THE SUBTRACTION ENTIRELY,
+007300*                        LEAVING THE FIRST RESULT DOUBLED.  TRACED TO
+007400*                        THE COMPUTE'S CONTINUATION LAYOUT (SUBJECT
+007500*                        AND EQUALS ON THE FIRST LINE, BOTH OPERANDS
+007600*                        WRAPPING ACROSS LATER LINES) MISCOMPILING
+007700*                        WHEN THE STATEMENT IS THE FIRST OF AN ELSE
+007800*                        BRANCH.  REFLOWED - NO WORDING CHANGE, ONLY
+007900*                        LAYOUT - TO PUT THE EQUALS SIGN AT THE END
+008000*                        OF THE FIRST LINE WITH BOTH OPERANDS ON
+008100*                        THEIR OWN CONTINUATION LINES, THE SAME STYLE
+008200*                        ALREADY USED BELOW FOR WS-DELTA-PCT, WHICH
+008300*                        COMPUTES CORRECTLY IN THE SAME POSITION.
+008400*                        RE-VERIFIED AGAINST REAL BREAKPOINT PAIRS.
+008500*--------------------------------------------------------------
+008600  DATA DIVISION.
+008700  WORKING-STORAGE SECTION.
+008800      COPY POH3CIF.
+008900      COPY POH3CIF REPLACING POH3-INTERFACE BY POH3-INTERFACE-2.
+009000  01  WS-SWITCHES.
+009100      05  WS-DELTA-SWITCH         PIC X(01) VALUE "N".
+009200          88  WS-DELTA-MODE                 VALUE "Y".
+009300  77  M                       PIC X(06).
+009400  77  MOVER REDEFINES M       PIC Z(06).
+009500  77  M2                      PIC X(06).
+009600  77  MOVER2 REDEFINES M2     PIC Z(06).
+009700  77  WS-LOG-TAG              PIC X(08) VALUE "POH3Z1".
+009800  77  WS-DELTA-DIFF           PIC S9(09) COMP.
+009900  77  WS-DELTA-PCT            PIC S9(05)V9(02).
+010000  PROCEDURE DIVISION.
+010100*--------------------------------------------------------------
+010200* 0000-MAINLINE
+010300*--------------------------------------------------------------
+010400  0000-MAINLINE.
+010500      PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010600      IF WS-DELTA-MODE
+010700          PERFORM 3000-DELTA THRU 3000-EXIT
+010800      ELSE
+010900          PERFORM 2000-LOOKUP THRU 2000-EXIT
+011000      END-IF.
+011100      PERFORM 9999-TERMINATE THRU 9999-EXIT.
+011200      STOP RUN.
+011300*--------------------------------------------------------------
+011400* 1000-INITIALIZE - ACCEPT THE OPERATOR-SUPPLIED VALUE(S).  THE
+011500* X(06)/Z(06) REDEFINITION TOLERATES BLANK-PADDED OR SHORT
+011600* ENTRIES, NOT JUST FULLY ZERO-PADDED SIX-DIGIT INPUT.  A BLANK
+011700* SECOND VALUE MEANS A SINGLE-VALUE LOOKUP, THE SAME AS BEFORE
+011800* DELTA MODE EXISTED.
+011900*--------------------------------------------------------------
+012000  1000-INITIALIZE.
+012100      MOVE 0 TO RETURN-CODE.
+012200      ACCEPT M.
+012300      MOVE MOVER TO POH3-IF-N OF POH3-INTERFACE.
+012400      ACCEPT M2.
+012500      IF M2 NOT = SPACES
+012600          MOVE "Y" TO WS-DELTA-SWITCH
+012700          MOVE MOVER2 TO POH3-IF-N OF POH3-INTERFACE-2
+012800      END-IF.
+012900  1000-EXIT.
+013000      EXIT.
+013100*--------------------------------------------------------------
+013200* 2000-LOOKUP - CLASSIFY AND COMPUTE THE ANSWER FOR POH3-IF-N
+013300* VIA THE SHARED POH3CALC SUBPROGRAM, THEN AUDIT THE LOOKUP.
+013400*--------------------------------------------------------------
+013500  2000-LOOKUP.
+013600      CALL "POH3CALC" USING POH3-INTERFACE.
+013700      CALL "POH3LOG" USING WS-LOG-TAG, POH3-INTERFACE.
+013800      CALL "POH3PUB" USING POH3-INTERFACE.
+013900      EVALUATE POH3-IF-STATUS OF POH3-INTERFACE
+014000          WHEN "INVALID "
+014100              DISPLAY "NO MATCH FOR INPUT"
+014200              MOVE 8 TO RETURN-CODE
+014300          WHEN OTHER
+014400              DISPLAY POH3-IF-RESULT OF POH3-INTERFACE
+014500      END-EVALUATE.
+014600  2000-EXIT.
+014700      EXIT.
+014800*--------------------------------------------------------------
+014900* 3000-DELTA - LOOK UP BOTH SUPPLIED VALUES AND DISPLAY THE
+015000* DIFFERENCE AND PERCENT CHANGE BETWEEN THE TWO RESULTS.  AN
+015100* OVERFLOWING PERCENTAGE (A DELTA MORE THAN ABOUT 1000X BETWEEN
+015200* THE TWO RESULTS) FALLS BACK TO THE SAME "NOT AVAILABLE"
+015300* MESSAGE AS A ZERO BASE RATHER THAN DISPLAYING A TRUNCATED
+015400* NUMBER.
+015500*--------------------------------------------------------------
+015600  3000-DELTA.
+015700      CALL "POH3CALC" USING POH3-INTERFACE.
+015800      CALL "POH3LOG" USING WS-LOG-TAG, POH3-INTERFACE.
+015900      CALL "POH3PUB" USING POH3-INTERFACE.
+016000      CALL "POH3CALC" USING POH3-INTERFACE-2.
+016100      CALL "POH3LOG" USING WS-LOG-TAG, POH3-INTERFACE-2.
+016200      CALL "POH3PUB" USING POH3-INTERFACE-2.
+016300      IF POH3-IF-STATUS OF POH3-INTERFACE = "INVALID "
+016400              OR POH3-IF-STATUS OF POH3-INTERFACE-2 = "INVALID "
+016500          DISPLAY "NO MATCH FOR INPUT"
+016600          MOVE 8 TO RETURN-CODE
+016700      ELSE
+016800          COMPUTE WS-DELTA-DIFF =
+016900              POH3-IF-RESULT OF POH3-INTERFACE-2
+017000              - POH3-IF-RESULT OF POH3-INTERFACE
+017100          DISPLAY "RESULT 1   " POH3-IF-RESULT OF POH3-INTERFACE
+017200          DISPLAY "RESULT 2   " POH3-IF-RESULT OF POH3-INTERFACE-2
+017300          DISPLAY "DIFFERENCE " WS-DELTA-DIFF
+017400          IF POH3-IF-RESULT OF POH3-INTERFACE = 0
+017500              DISPLAY "PERCENT CHANGE NOT AVAILABLE"
+017600          ELSE
+017700              COMPUTE WS-DELTA-PCT ROUNDED =
+017800                  (WS-DELTA-DIFF / POH3-IF-RESULT
+017900                      OF POH3-INTERFACE) * 100
+018000                  ON SIZE ERROR
+018100                      DISPLAY "PERCENT CHANGE NOT AVAILABLE"
+018200                  NOT ON SIZE ERROR
+018300                      DISPLAY "PERCENT CHANGE " WS-DELTA-PCT
+018400              END-COMPUTE
+018500          END-IF
+018600      END-IF.
+018700  3000-EXIT.
+018800      EXIT.
+018900*--------------------------------------------------------------
+019000* 9999-TERMINATE - PLACEHOLDER FOR END-OF-JOB HOUSEKEEPING.
+019100*--------------------------------------------------------------
+019200  9999-TERMINATE.
+019300  9999-EXIT.
+019400      EXIT.
