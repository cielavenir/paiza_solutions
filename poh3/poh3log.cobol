@@ -0,0 +1,91 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     POH3LOG.
+000300 AUTHOR.         RTM.
+000400 INSTALLATION.   BATCH SYSTEMS GROUP.
+000500 DATE-WRITTEN.   08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000*  08/09/2026  RTM       ORIGINAL VERSION.  APPENDS ONE AUDIT LINE
+001100*                        PER POH3CALC LOOKUP (INPUT, MATCHED
+001200*                        BUCKET, RESULT, AND A JOB DATE/TIME STAMP)
+001300*                        TO A PERSISTENT LOG DATASET SO LOOKUP
+001400*                        HISTORY SURVIVES PAST THE SYSOUT OF ANY
+001500*                        ONE RUN.  SHARED BY ALL POH3 CALLERS SO
+001600*                        THE LOG FORMAT STAYS IN ONE PLACE.
+001700*  08/09/2026  RTM       1000-OPEN-LOG NEVER CHECKED WS-LOG-FS AFTER
+001800*                        THE OPEN EXTEND/OPEN OUTPUT FALLBACK, SO A
+001900*                        POH3LOG THAT COULD NOT BE OPENED AT ALL FELL
+002000*                        THROUGH TO AN UNCHECKED WRITE IN
+002100*                        2000-WRITE-LOG.  ADDED WS-LOG-OK-SWITCH,
+002200*                        SET OFF BY A FINAL FILE STATUS OTHER THAN
+002300*                        "00", AND 0000-MAINLINE NOW SKIPS THE WRITE
+002400*                        FOR THE REST OF THE RUN ONCE THE SWITCH IS
+002500*                        OFF, THE SAME STANDARD POH3BAT'S OWN OPENS
+002600*                        WERE ALREADY HELD TO.
+002700*--------------------------------------------------------------
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT POH3LOGF ASSIGN TO "POH3LOG"
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS WS-LOG-FS.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  POH3LOGF.
+003700     COPY POH3LOGR.
+003800 WORKING-STORAGE SECTION.
+003900 01  WS-SWITCHES.
+004000     05  WS-FIRST-CALL           PIC X(01) VALUE "Y".
+004100         88  WS-IS-FIRST-CALL              VALUE "Y".
+004200     05  WS-LOG-OK-SWITCH        PIC X(01) VALUE "Y".
+004300         88  WS-LOG-IS-OPEN                VALUE "Y".
+004400 77  WS-LOG-FS                   PIC X(02).
+004500 LINKAGE SECTION.
+004600 01  LK-LOG-PROGRAM              PIC X(08).
+004700     COPY POH3CIF.
+004800 PROCEDURE DIVISION USING LK-LOG-PROGRAM, POH3-INTERFACE.
+004900*--------------------------------------------------------------
+005000* 0000-MAINLINE
+005100*--------------------------------------------------------------
+005200 0000-MAINLINE.
+005300     IF WS-IS-FIRST-CALL
+005400         PERFORM 1000-OPEN-LOG THRU 1000-EXIT
+005500         MOVE "N" TO WS-FIRST-CALL
+005600     END-IF.
+005700     IF WS-LOG-IS-OPEN
+005800         PERFORM 2000-WRITE-LOG THRU 2000-EXIT
+005900     END-IF.
+006000     GOBACK.
+006100*--------------------------------------------------------------
+006200* 1000-OPEN-LOG - OPEN FOR APPEND, CREATING THE DATASET THE
+006300* FIRST TIME THIS JOB EVER RUNS.
+006400*--------------------------------------------------------------
+006500 1000-OPEN-LOG.
+006600     OPEN EXTEND POH3LOGF.
+006700     IF WS-LOG-FS = "35"
+006800         OPEN OUTPUT POH3LOGF
+006900     END-IF.
+007000     IF WS-LOG-FS NOT = "00"
+007100         DISPLAY "POH3LOG OPEN FAILED - FILE STATUS " WS-LOG-FS
+007200         MOVE "N" TO WS-LOG-OK-SWITCH
+007300     END-IF.
+007400 1000-EXIT.
+007500     EXIT.
+007600*--------------------------------------------------------------
+007700* 2000-WRITE-LOG - STAMP THE CURRENT DATE/TIME AND APPEND ONE
+007800* AUDIT RECORD.
+007900*--------------------------------------------------------------
+008000 2000-WRITE-LOG.
+008100     MOVE SPACES TO POH3-LOG-RECORD.
+008200     ACCEPT POH3-LOG-DATE FROM DATE YYYYMMDD.
+008300     ACCEPT POH3-LOG-TIME FROM TIME.
+008400     MOVE LK-LOG-PROGRAM TO POH3-LOG-PROGRAM.
+008500     MOVE POH3-IF-N TO POH3-LOG-N.
+008600     MOVE POH3-IF-BUCKET TO POH3-LOG-BUCKET.
+008700     MOVE POH3-IF-RESULT TO POH3-LOG-RESULT.
+008800     MOVE POH3-IF-STATUS TO POH3-LOG-STATUS.
+008900     WRITE POH3-LOG-RECORD.
+009000 2000-EXIT.
+009100     EXIT.
