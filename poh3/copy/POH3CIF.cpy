@@ -0,0 +1,10 @@
+000100*--------------------------------------------------------------
+000200* POH3CIF - CALL INTERFACE BLOCK FOR POH3CALC.
+000300* COPIED INTO BOTH THE CALLING PROGRAMS' WORKING-STORAGE AND
+000400* POH3CALC'S LINKAGE SECTION SO THE TWO SIDES NEVER DRIFT APART.
+000500*--------------------------------------------------------------
+000600 01  POH3-INTERFACE.
+000700     05  POH3-IF-N           PIC 9(06).
+000800     05  POH3-IF-RESULT      PIC 9(09).
+000900     05  POH3-IF-BUCKET      PIC X(01).
+001000     05  POH3-IF-STATUS      PIC X(08).
