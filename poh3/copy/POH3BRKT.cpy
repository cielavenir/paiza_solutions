@@ -0,0 +1,11 @@
+000100*--------------------------------------------------------------
+000200* POH3BRKT - IN-MEMORY COPY OF THE BREAKPOINT REFERENCE TABLE,
+000300* LOADED FROM THE POH3BRK DATASET AT THE FIRST POH3CALC CALL OF
+000400* THE RUN.
+000500*--------------------------------------------------------------
+000600 01  POH3-BREAKPOINT-TABLE.
+000700     05  POH3-BRK-ENTRY OCCURS 50 TIMES INDEXED BY POH3-BX.
+000800         10  POH3-BRK-TAB-BUCKET     PIC X(01).
+000900         10  POH3-BRK-TAB-THRESHOLD  PIC 9(06).
+001000         10  POH3-BRK-TAB-RESULT     PIC 9(09).
+001100 77  POH3-BRK-COUNT                  PIC 9(03) COMP VALUE ZERO.
