@@ -0,0 +1,18 @@
+000100*--------------------------------------------------------------
+000200* POH3LOGR - AUDIT LOG RECORD LAYOUT FOR THE POH3 LOOKUP LOG.
+000300* COPIED INTO POH3LOG'S FILE SECTION.
+000400*--------------------------------------------------------------
+000500 01  POH3-LOG-RECORD.
+000600     05  POH3-LOG-DATE           PIC 9(08).
+000700     05  FILLER                  PIC X(01) VALUE SPACE.
+000800     05  POH3-LOG-TIME           PIC 9(08).
+000900     05  FILLER                  PIC X(01) VALUE SPACE.
+001000     05  POH3-LOG-PROGRAM        PIC X(08).
+001100     05  FILLER                  PIC X(01) VALUE SPACE.
+001200     05  POH3-LOG-N              PIC 9(06).
+001300     05  FILLER                  PIC X(01) VALUE SPACE.
+001400     05  POH3-LOG-BUCKET         PIC X(01).
+001500     05  FILLER                  PIC X(01) VALUE SPACE.
+001600     05  POH3-LOG-RESULT         PIC 9(09).
+001700     05  FILLER                  PIC X(01) VALUE SPACE.
+001800     05  POH3-LOG-STATUS         PIC X(08).
