@@ -0,0 +1,11 @@
+000100*--------------------------------------------------------------
+000200* POH3OUTR - DOWNSTREAM INTERFACE RECORD PUBLISHED BY POH3PUB
+000300* FOR EVERY POH3CALC LOOKUP.  FIXED-FORMAT SO OTHER JOBS CAN
+000400* READ MATCHED RESULTS WITHOUT PARSING A CONSOLE DISPLAY.
+000500*--------------------------------------------------------------
+000600 01  POH3-OUT-RECORD.
+000700     05  POH3-OUT-N              PIC 9(06).
+000800     05  FILLER                  PIC X(01) VALUE SPACE.
+000900     05  POH3-OUT-RESULT         PIC 9(09).
+001000     05  FILLER                  PIC X(01) VALUE SPACE.
+001100     05  POH3-OUT-STATUS         PIC X(08).
