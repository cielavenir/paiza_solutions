@@ -0,0 +1,8 @@
+000100*--------------------------------------------------------------
+000200* POH3CKPR - ONE CHECKPOINT RECORD FOR POH3BAT'S RESTART
+000300* DATASET.  THE FILE HOLDS ONE RECORD PER CHECKPOINT TAKEN
+000400* DURING A RUN; THE LAST RECORD IN THE FILE IS THE HIGHEST
+000500* INPUT RECORD NUMBER SUCCESSFULLY PROCESSED SO FAR.
+000600*--------------------------------------------------------------
+000700 01  POH3-CKP-RECORD.
+000800     05  POH3-CKP-COUNT          PIC 9(09).
