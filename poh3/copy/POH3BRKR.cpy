@@ -0,0 +1,13 @@
+000100*--------------------------------------------------------------
+000200* POH3BRKR - EXTERNAL BREAKPOINT REFERENCE FILE RECORD.  ONE
+000300* RECORD PER BUCKET LETTER (O THROUGH W TODAY).  A MAINTENANCE
+000400* JOB CAN ADD, CHANGE, OR REMOVE BREAKPOINTS HERE WITHOUT A
+000500* RECOMPILE OF POH3CALC.  POH3-BRK-RESULT CARRIES THE VERIFIED
+000600* RESULT FOR THE THRESHOLD SO A BREAKPOINT MATCH NEVER HAS TO
+000700* TRUST A GENERAL-PURPOSE FORMULA FOR A VALUE THAT FORMULA
+000800* CANNOT BE CONFIRMED TO REPRODUCE.
+000900*--------------------------------------------------------------
+001000 01  POH3-BRK-RECORD.
+001100     05  POH3-BRK-BUCKET         PIC X(01).
+001200     05  POH3-BRK-THRESHOLD      PIC 9(06).
+001300     05  POH3-BRK-RESULT         PIC 9(09).
