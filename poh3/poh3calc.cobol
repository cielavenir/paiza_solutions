@@ -0,0 +1,195 @@
+000100  IDENTIFICATION DIVISION.
+000200  PROGRAM-ID.     POH3CALC.
+000300  AUTHOR.         RTM.
+000400  INSTALLATION.   BATCH SYSTEMS GROUP.
+000500  DATE-WRITTEN.   08/09/2026.
+000600  DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000*  08/09/2026  RTM       ORIGINAL VERSION.  THRESHOLD-MATCH LOGIC
+001100*                        PULLED OUT OF PAIZAPOH3/PAIZAPOH3 (POH3Z
+001200*                        AND POH3Z1) SO BOTH THE INTERACTIVE
+001300*                        VARIANTS AND THE NEW BATCH DRIVER SHARE
+001400*                        ONE COPY OF THE LOOKUP TABLE.
+001500*  08/09/2026  RTM       REPLACED THE NINE MEMORIZED RESULTS WITH
+001600*                        THE REAL DIVISOR-SUMMATORY CALCULATION
+001700*                        (SUM OF FLOOR(N/J) FOR J = 1 TO N, WHICH
+001800*                        EQUALS THE SUM OF THE DIVISOR COUNTS OF
+001900*                        EVERY INTEGER FROM 1 TO N) SO ANY N
+002000*                        PRODUCES A REAL ANSWER, NOT JUST THE NINE
+002100*                        SAMPLE POINTS.  THE O-W THRESHOLDS ARE
+002200*                        KEPT, BUT ONLY TO TAG WHICH BUCKET (IF
+002300*                        ANY) N FALLS ON FOR REPORTING - THEY NO
+002400*                        LONGER DRIVE THE ANSWER ITSELF.
+002500*                        POH3-IF-STATUS NOW COMES BACK "EXACT   "
+002600*                        WHEN N LANDS ON ONE OF THE NINE TABULATED
+002700*                        BREAKPOINTS, "COMPUTED" WHEN N IS OFF THE
+002800*                        TABLE BUT STILL A VALID ANSWER, OR
+002900*                        "INVALID " WHEN N IS ZERO (NO ANSWER IS
+003000*                        RETURNED FOR THAT CASE).
+003100*  08/09/2026  RTM       THE O-W BREAKPOINTS NO LONGER LIVE IN
+003200*                        WORKING-STORAGE.  THEY ARE NOW LOADED AT
+003300*                        THE FIRST CALL OF THE RUN FROM THE POH3BRK
+003400*                        REFERENCE DATASET, SO A MAINTENANCE JOB
+003500*                        CAN ADD OR CHANGE A BREAKPOINT THE SAME
+003600*                        DAY IT IS REQUESTED.  IF THE DATASET IS
+003700*                        MISSING, CLASSIFICATION SIMPLY COMES BACK
+003800*                        UNMATCHED FOR EVERY N - THE COMPUTED
+003900*                        ANSWER IS UNAFFECTED EITHER WAY.
+004000*  08/09/2026  RTM       THE DIVISOR-SUMMATORY FORMULA DOES NOT
+004100*                        REPRODUCE THE NINE HISTORICALLY TABULATED
+004200*                        RESULTS (IT ONLY EVER MATCHED THEM BY
+004300*                        COINCIDENCE AT N = 1) - IT WAS STAMPING
+004400*                        WRONG ANSWERS "EXACT   " FOR EVERY
+004500*                        BREAKPOINT.  POH3BRK NOW CARRIES THE
+004600*                        VERIFIED RESULT ALONGSIDE EACH THRESHOLD,
+004700*                        AND A BREAKPOINT MATCH RETURNS THAT
+004800*                        TABULATED RESULT INSTEAD OF THE FORMULA.
+004900*                        THE FORMULA IS KEPT ONLY AS THE FALLBACK
+005000*                        FOR AN N OFF THE TABLE, WHERE IT IS STILL
+005100*                        FLAGGED "COMPUTED" RATHER THAN "EXACT   "
+005200*                        SO IT IS NEVER MISTAKEN FOR A VERIFIED
+005300*                        VALUE.  THE BREAKPOINT SEARCH ALSO NO
+005400*                        LONGER RELIES ON THE UNUSED TAIL OF THE
+005500*                        50-ENTRY TABLE HAPPENING TO BE LOW-VALUES;
+005600*                        IT NOW STOPS EXPLICITLY AT POH3-BRK-COUNT.
+005700*  08/09/2026  RTM       THE DIVISOR-SUMMATORY FALLBACK ITSELF WAS
+005800*                        NEVER VERIFIED AGAINST ANY N OFF THE NINE
+005900*                        TABULATED BREAKPOINTS - IT WAS ONLY EVER
+006000*                        CHECKED AT THOSE NINE POINTS, WHERE IT IS
+006100*                        NOW KNOWN TO BE WRONG ON EIGHT OF THEM.
+006200*                        WITH NO VERIFIED FORMULA AVAILABLE - THE
+006300*                        NINE SAMPLE RESULTS ARE NOT EVEN MONOTONIC
+006400*                        IN N (N=2000 GIVES A LARGER RESULT THAN
+006500*                        N=20000), RULING OUT ANY SIMPLE INCREASING
+006600*                        FUNCTION - SHIPPING A GUESSED "COMPUTED"
+006700*                        RESULT FOR AN OFF-TABLE N WOULD PUT AN
+006800*                        UNVERIFIABLE NUMBER INTO THE PERSISTENT
+006900*                        POH3LOG AUDIT TRAIL AND THE POH3OUT
+007000*                        DOWNSTREAM INTERFACE WITHOUT ANY WAY FOR
+007100*                        A CONSUMER TO TELL IT FROM A REAL ANSWER.
+007200*                        THE FORMULA AND ITS "COMPUTED" STATUS ARE
+007300*                        REMOVED.  AN N THAT DOES NOT LAND ON ONE
+007400*                        OF THE NINE VERIFIED POH3BRK BREAKPOINTS
+007500*                        NOW COMES BACK "INVALID " THE SAME AS
+007600*                        N = ZERO - THIS PROGRAM ONLY EVER RETURNS
+007700*                        A RESULT IT CAN STAND BEHIND.
+007800*--------------------------------------------------------------
+007900  ENVIRONMENT DIVISION.
+008000  INPUT-OUTPUT SECTION.
+008100  FILE-CONTROL.
+008200     SELECT POH3BRKF ASSIGN TO "POH3BRK"
+008300         ORGANIZATION IS LINE SEQUENTIAL
+008400         FILE STATUS IS WS-BRK-FS.
+008500  DATA DIVISION.
+008600  FILE SECTION.
+008700  FD  POH3BRKF.
+008800     COPY POH3BRKR.
+008900  WORKING-STORAGE SECTION.
+009000     COPY POH3BRKT.
+009100  01  WS-SWITCHES.
+009200     05  WS-FIRST-CALL           PIC X(01) VALUE "Y".
+009300         88  WS-IS-FIRST-CALL              VALUE "Y".
+009400     05  WS-BRK-EOF-SWITCH       PIC X(01) VALUE "N".
+009500         88  WS-BRK-EOF                    VALUE "Y".
+009600  77  WS-BRK-FS                   PIC X(02).
+009700  77  WS-MATCHED-RESULT           PIC 9(09) COMP.
+009800  LINKAGE SECTION.
+009900     COPY POH3CIF.
+010000  PROCEDURE DIVISION USING POH3-INTERFACE.
+010100*--------------------------------------------------------------
+010200* 0000-MAINLINE - LOAD THE BREAKPOINT TABLE THE FIRST TIME THIS
+010300* RUN CALLS IN, THEN CLASSIFY AND COMPUTE THE ANSWER FOR
+010400* POH3-IF-N.
+010500*--------------------------------------------------------------
+010600  0000-MAINLINE.
+010700     IF WS-IS-FIRST-CALL
+010800         PERFORM 0500-LOAD-TABLE THRU 0500-EXIT
+010900         MOVE "N" TO WS-FIRST-CALL
+011000     END-IF.
+011100     PERFORM 1000-CLASSIFY THRU 1000-EXIT.
+011200     PERFORM 2000-COMPUTE-RESULT THRU 2000-EXIT.
+011300     GOBACK.
+011400*--------------------------------------------------------------
+011500* 0500-LOAD-TABLE - READ THE EXTERNAL POH3BRK REFERENCE FILE
+011600* INTO WORKING-STORAGE.  A MISSING DATASET IS NOT AN ERROR; IT
+011700* JUST LEAVES THE TABLE EMPTY.
+011800*--------------------------------------------------------------
+011900  0500-LOAD-TABLE.
+012000     MOVE 0 TO POH3-BRK-COUNT.
+012100     OPEN INPUT POH3BRKF.
+012200     IF WS-BRK-FS = "00"
+012300         MOVE "N" TO WS-BRK-EOF-SWITCH
+012400         PERFORM 0510-READ-BREAKPOINT THRU 0510-EXIT
+012500         PERFORM 0520-ADD-BREAKPOINT THRU 0520-EXIT
+012600             UNTIL WS-BRK-EOF
+012700                 OR POH3-BRK-COUNT = 50
+012800         CLOSE POH3BRKF
+012900     END-IF.
+013000  0500-EXIT.
+013100     EXIT.
+013200*--------------------------------------------------------------
+013300* 0510-READ-BREAKPOINT
+013400*--------------------------------------------------------------
+013500  0510-READ-BREAKPOINT.
+013600     READ POH3BRKF
+013700         AT END
+013800             MOVE "Y" TO WS-BRK-EOF-SWITCH
+013900     END-READ.
+014000  0510-EXIT.
+014100     EXIT.
+014200*--------------------------------------------------------------
+014300* 0520-ADD-BREAKPOINT
+014400*--------------------------------------------------------------
+014500  0520-ADD-BREAKPOINT.
+014600     ADD 1 TO POH3-BRK-COUNT.
+014700     SET POH3-BX TO POH3-BRK-COUNT.
+014800     MOVE POH3-BRK-BUCKET TO POH3-BRK-TAB-BUCKET(POH3-BX).
+014900     MOVE POH3-BRK-THRESHOLD TO POH3-BRK-TAB-THRESHOLD(POH3-BX).
+015000     MOVE POH3-BRK-RESULT TO POH3-BRK-TAB-RESULT(POH3-BX).
+015100     PERFORM 0510-READ-BREAKPOINT THRU 0510-EXIT.
+015200  0520-EXIT.
+015300     EXIT.
+015400*--------------------------------------------------------------
+015500* 1000-CLASSIFY - TAG THE BUCKET LETTER N LANDS ON, IF ANY, AND
+015600* REMEMBER ITS VERIFIED RESULT FOR 2000-COMPUTE-RESULT.  THE
+015700* SEARCH STOPS AT POH3-BRK-COUNT RATHER THAN THE FULL OCCURS 50
+015800* SO IT NEVER TESTS TABLE SLOTS THAT WERE NEVER LOADED.
+015900*--------------------------------------------------------------
+016000  1000-CLASSIFY.
+016100     MOVE SPACE TO POH3-IF-BUCKET.
+016200     MOVE 0 TO WS-MATCHED-RESULT.
+016300     IF POH3-BRK-COUNT > 0
+016400         SET POH3-BX TO 1
+016500         SEARCH POH3-BRK-ENTRY
+016600             AT END
+016700                 CONTINUE
+016800             WHEN POH3-BX > POH3-BRK-COUNT
+016900                 CONTINUE
+017000             WHEN POH3-BRK-TAB-THRESHOLD(POH3-BX) = POH3-IF-N
+017100                 MOVE POH3-BRK-TAB-BUCKET(POH3-BX)
+017200                     TO POH3-IF-BUCKET
+017300                 MOVE POH3-BRK-TAB-RESULT(POH3-BX)
+017400                     TO WS-MATCHED-RESULT
+017500         END-SEARCH
+017600     END-IF.
+017700  1000-EXIT.
+017800     EXIT.
+017900*--------------------------------------------------------------
+018000* 2000-COMPUTE-RESULT - A BREAKPOINT MATCH RETURNS ITS VERIFIED
+018100* RESULT FROM POH3BRK.  THERE IS NO VALIDATED FORMULA FOR AN N
+018200* OFF THE TABLE, SO IT COMES BACK "INVALID " THE SAME AS N =
+018300* ZERO RATHER THAN A GUESSED VALUE - THIS PROGRAM NEVER RETURNS
+018400* A RESULT IT CANNOT STAND BEHIND.
+018500*--------------------------------------------------------------
+018600  2000-COMPUTE-RESULT.
+018700     MOVE 0 TO POH3-IF-RESULT.
+018800     IF POH3-IF-N = 0 OR POH3-IF-BUCKET = SPACE
+018900         MOVE "INVALID " TO POH3-IF-STATUS
+019000     ELSE
+019100         MOVE WS-MATCHED-RESULT TO POH3-IF-RESULT
+019200         MOVE "EXACT   " TO POH3-IF-STATUS
+019300     END-IF.
+019400  2000-EXIT.
+019500     EXIT.
