@@ -0,0 +1,465 @@
+000100   IDENTIFICATION DIVISION.
+000200   PROGRAM-ID.     POH3BAT.
+000300   AUTHOR.         RTM.
+000400   INSTALLATION.   BATCH SYSTEMS GROUP.
+000500   DATE-WRITTEN.   08/09/2026.
+000600   DATE-COMPILED.
+000700*--------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*--------------------------------------------------------------
+001000*  08/09/2026  RTM       ORIGINAL VERSION.  DRIVES THE SHARED
+001100*                        POH3CALC THRESHOLD LOOKUP AGAINST A
+001200*                        SEQUENTIAL FILE OF N VALUES SO A WHOLE
+001300*                        DAY'S WORTH CAN RUN AS ONE JOB STEP
+001400*                        INSTEAD OF ONE PAIZAPOH3 ACCEPT AT A
+001500*                        TIME.  ONE REPORT LINE IS WRITTEN PER
+001600*                        INPUT RECORD (N, MATCHED BUCKET, RESULT).
+001700*  08/09/2026  RTM       EVERY RECORD PROCESSED NOW ALSO APPENDS
+001800*                        AN AUDIT LINE TO THE PERSISTENT POH3LOG
+001900*                        DATASET VIA THE SHARED POH3LOG SUBPROGRAM.
+002000*  08/09/2026  RTM       ADDED CHECKPOINT/RESTART SUPPORT.  EVERY
+002100*                        POH3-CKP-INTERVAL RECORDS, THE COUNT OF
+002200*                        INPUT RECORDS SUCCESSFULLY PROCESSED SO
+002300*                        FAR IS APPENDED TO THE NEW POH3CKP
+002400*                        DATASET.  ON STARTUP THE LAST CHECKPOINT
+002500*                        IN THAT FILE IS READ BACK AND THAT MANY
+002600*                        POH3IN RECORDS ARE SKIPPED BEFORE
+002700*                        PROCESSING RESUMES, AND POH3RPT IS
+002800*                        EXTENDED RATHER THAN REBUILT, SO A JOB
+002900*                        THAT ABENDS PARTWAY THROUGH A LARGE
+003000*                        INPUT FILE CAN BE RESTARTED WITHOUT
+003100*                        REPROCESSING RECORDS ALREADY REPORTED.
+003200*                        A MISSING POH3CKP IS TREATED AS A
+003300*                        CHECKPOINT OF ZERO, I.E. A COLD START.
+003400*  08/09/2026  RTM       EVERY RECORD PROCESSED NOW ALSO PUBLISHES
+003500*                        A FIXED-FORMAT RECORD (N, RESULT, STATUS)
+003600*                        TO THE POH3OUT DATASET VIA THE SHARED
+003700*                        POH3PUB SUBPROGRAM, FOR DOWNSTREAM JOBS
+003800*                        THAT NEED THE MATCHED RESULT DIRECTLY
+003900*                        RATHER THAN PARSING POH3RPT.
+004000*  08/09/2026  RTM       ADDED A BUCKET-DISTRIBUTION SUMMARY.  EACH
+004100*                        RECORD'S MATCHED BUCKET (O THROUGH W) OR
+004200*                        NO-MATCH OUTCOME IS NOW TALLIED AS IT IS
+004300*                        PROCESSED, AND THE COUNTS ARE WRITTEN TO A
+004400*                        NEW POH3SUM DATASET AT END OF JOB, SO
+004500*                        CAPACITY PLANNING CAN SEE WHERE A RUN'S
+004600*                        VOLUME LANDED WITHOUT SCROLLING POH3RPT.
+004700*  08/09/2026  RTM       POH3IN AND POH3SUMF NOW CARRY A FILE
+004800*                        STATUS LIKE EVERY OTHER DATASET IN THIS
+004900*                        PROGRAM, SO A MISSING OR UNUSABLE POH3IN
+005000*                        GETS A CONTROLLED MESSAGE AND A NONZERO
+005100*                        RETURN CODE INSTEAD OF AN ABEND, AND A
+005200*                        FAILED POH3SUM OPEN IS REPORTED RATHER
+005300*                        THAN SILENTLY DROPPING THE SUMMARY.  THE
+005400*                        SUMMARY ALSO NOW LEADS WITH A SINCE-CKPT
+005500*                        OR FULL-DAY MARKER, SINCE A RUN RESUMED
+005600*                        FROM A CHECKPOINT ONLY COVERS THE RECORDS
+005700*                        PROCESSED SINCE THAT CHECKPOINT, NOT THE
+005800*                        WHOLE DAY'S INPUT.
+005900*  08/09/2026  RTM       THE BUCKET-DISTRIBUTION TALLY WAS KEYED OFF
+006000*                        A HARDCODED NINE-LETTER WS-BUCKET-LETTERS
+006100*                        TABLE THAT HAD NO CONNECTION TO THE
+006200*                        EXTERNALIZED POH3BRK TABLE POH3CALC ACTUALLY
+006300*                        CLASSIFIES AGAINST - A BREAKPOINT ADDED TO
+006400*                        POH3BRK WOULD BE CLASSIFIED CORRECTLY BY
+006500*                        POH3CALC BUT ITS RECORDS WOULD FALL THROUGH
+006600*                        THIS PROGRAM'S SEARCH AT END AND VANISH FROM
+006700*                        BOTH THEIR OWN BUCKET LINE AND THE NOMATCH
+006800*                        LINE.  THIS PROGRAM NOW OPENS POH3BRK ITSELF
+006900*                        AT STARTUP, THE SAME WAY POH3CALC DOES, AND
+007000*                        TALLIES AGAINST THAT LOADED TABLE INSTEAD OF
+007100*                        A SECOND HAND-MAINTAINED COPY OF THE LETTERS,
+007200*                        SO THE SUMMARY AND THE CLASSIFICATION CAN
+007300*                        NEVER DRIFT APART.
+007400*  08/09/2026  RTM       1000-INITIALIZE OPENED POH3RPT WITH OPEN
+007500*                        EXTEND UNCONDITIONALLY, NOT JUST ON AN
+007600*                        ACTUAL RESTART, AND NOTHING EVER RESET
+007700*                        POH3CKP AFTER A RUN FINISHED - SO THE
+007800*                        SECOND RUN OF A JOB THAT HAD EVER COMPLETED
+007900*                        BEFORE READ BACK THE OLD CHECKPOINT COUNT,
+008000*                        SILENTLY SKIPPED THAT MANY RECORDS FROM A
+008100*                        BRAND-NEW POH3IN, AND APPENDED ITS REPORT
+008200*                        ONTO THE PRIOR RUN'S POH3RPT INSTEAD OF
+008300*                        REBUILDING IT.  POH3RPT'S OPEN IS NOW
+008400*                        GATED ON WS-IS-RESTART THE SAME AS
+008500*                        1200-SKIP-PROCESSED ALREADY IS, AND
+008600*                        9999-TERMINATE NOW REBUILDS POH3CKP EMPTY
+008700*                        (VIA THE NEW 9100-RESET-CHECKPOINT) ONCE
+008800*                        POH3IN HAS BEEN READ TO TRUE EOF, SO A
+008900*                        COMPLETED RUN'S RESTART POINT CAN NO LONGER
+009000*                        BLEED INTO THE NEXT INVOCATION'S INPUT.
+009100*--------------------------------------------------------------
+009200   ENVIRONMENT DIVISION.
+009300   INPUT-OUTPUT SECTION.
+009400   FILE-CONTROL.
+009500      SELECT POH3IN ASSIGN TO "POH3IN"
+009600          ORGANIZATION IS LINE SEQUENTIAL
+009700          FILE STATUS IS WS-IN-FS.
+009800      SELECT POH3RPT ASSIGN TO "POH3RPT"
+009900          ORGANIZATION IS LINE SEQUENTIAL
+010000          FILE STATUS IS WS-RPT-FS.
+010100      SELECT POH3CKPF ASSIGN TO "POH3CKP"
+010200          ORGANIZATION IS LINE SEQUENTIAL
+010300          FILE STATUS IS WS-CKP-FS.
+010400      SELECT POH3SUMF ASSIGN TO "POH3SUM"
+010500          ORGANIZATION IS LINE SEQUENTIAL
+010600          FILE STATUS IS WS-SUM-FS.
+010700      SELECT POH3BRKF ASSIGN TO "POH3BRK"
+010800          ORGANIZATION IS LINE SEQUENTIAL
+010900          FILE STATUS IS WS-BRK-FS.
+011000   DATA DIVISION.
+011100   FILE SECTION.
+011200   FD  POH3IN.
+011300   01  POH3-IN-RECORD              PIC X(06).
+011400   FD  POH3RPT.
+011500   01  POH3-RPT-RECORD             PIC X(80).
+011600   FD  POH3CKPF.
+011700      COPY POH3CKPR.
+011800   FD  POH3SUMF.
+011900   01  POH3-SUM-RECORD             PIC X(40).
+012000   FD  POH3BRKF.
+012100      COPY POH3BRKR.
+012200   WORKING-STORAGE SECTION.
+012300      COPY POH3CIF.
+012400      COPY POH3BRKT.
+012500   01  WS-SWITCHES.
+012600      05  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+012700          88  WS-EOF                          VALUE "Y".
+012800      05  WS-CKP-EOF-SWITCH       PIC X(01) VALUE "N".
+012900          88  WS-CKP-EOF                      VALUE "Y".
+013000      05  WS-RESTART-SWITCH       PIC X(01) VALUE "N".
+013100          88  WS-IS-RESTART                   VALUE "Y".
+013200      05  WS-BRK-EOF-SWITCH       PIC X(01) VALUE "N".
+013300          88  WS-BRK-EOF                      VALUE "Y".
+013400      05  WS-OPENED-SWITCH        PIC X(01) VALUE "N".
+013500          88  WS-INPUT-OPENED                 VALUE "Y".
+013600   01  WS-INPUT-VALUE.
+013700      05  WS-IN-N                 PIC X(06).
+013800      05  WS-IN-MOVER REDEFINES WS-IN-N
+013900                                  PIC Z(06).
+014000   01  WS-RPT-LINE.
+014100      05  WS-RPT-N                PIC Z(05)9.
+014200      05  FILLER                  PIC X(03) VALUE SPACES.
+014300      05  WS-RPT-BUCKET           PIC X(01).
+014400      05  FILLER                  PIC X(03) VALUE SPACES.
+014500      05  WS-RPT-RESULT           PIC Z(08)9.
+014600      05  FILLER                  PIC X(03) VALUE SPACES.
+014700      05  WS-RPT-STATUS           PIC X(08).
+014800   01  WS-BUCKET-COUNTS.
+014900      05  WS-BUCKET-COUNT OCCURS 50 TIMES
+015000                                  PIC 9(09) COMP VALUE ZERO.
+015100   01  WS-SUM-LINE.
+015200      05  WS-SUM-LABEL            PIC X(10).
+015300      05  FILLER                  PIC X(02) VALUE SPACES.
+015400      05  WS-SUM-COUNT            PIC Z(08)9.
+015500   77  WS-LOG-TAG                  PIC X(08) VALUE "POH3BAT".
+015600   77  WS-IN-FS                    PIC X(02).
+015700   77  WS-RPT-FS                   PIC X(02).
+015800   77  WS-CKP-FS                   PIC X(02).
+015900   77  WS-SUM-FS                   PIC X(02).
+016000   77  WS-BRK-FS                   PIC X(02).
+016100   77  WS-REC-COUNT                PIC 9(09) COMP VALUE ZERO.
+016200   77  WS-SKIP-IX                  PIC 9(09) COMP.
+016300   77  WS-CKP-TALLY                PIC 9(04) COMP VALUE ZERO.
+016400   77  POH3-CKP-INTERVAL           PIC 9(04) COMP VALUE 100.
+016500   77  WS-NOMATCH-COUNT            PIC 9(09) COMP VALUE ZERO.
+016600   77  WS-TOTAL-COUNT              PIC 9(09) COMP VALUE ZERO.
+016700   PROCEDURE DIVISION.
+016800*--------------------------------------------------------------
+016900* 0000-MAINLINE
+017000*--------------------------------------------------------------
+017100   0000-MAINLINE.
+017200      PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+017300      PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+017400          UNTIL WS-EOF.
+017500      PERFORM 9999-TERMINATE THRU 9999-EXIT.
+017600      STOP RUN.
+017700*--------------------------------------------------------------
+017800* 1000-INITIALIZE - ESTABLISH THE RESTART POINT, POSITION THE
+017900* INPUT FILE PAST ANY ALREADY-PROCESSED RECORDS, AND OPEN THE
+018000* REPORT AND CHECKPOINT DATASETS FOR APPENDING.  A POH3IN THAT
+018100* WILL NOT OPEN IS FATAL - THERE IS NOTHING FOR THE JOB TO
+018200* PROCESS - SO IT IS REPORTED AND THE RUN STOPS SHORT WITH A
+018300* NONZERO RETURN CODE RATHER THAN FALLING INTO THE DEFAULT
+018400* ABEND FOR AN UNCHECKED OPEN.
+018500*--------------------------------------------------------------
+018600   1000-INITIALIZE.
+018700      MOVE 0 TO RETURN-CODE.
+018800      PERFORM 1100-LOAD-CHECKPOINT THRU 1100-EXIT.
+018900      PERFORM 1150-LOAD-BREAKPOINTS THRU 1150-EXIT.
+019000      OPEN INPUT POH3IN.
+019100      IF WS-IN-FS NOT = "00"
+019200          DISPLAY "POH3IN OPEN FAILED - FILE STATUS " WS-IN-FS
+019300          MOVE 16 TO RETURN-CODE
+019400          MOVE "Y" TO WS-EOF-SWITCH
+019500      ELSE
+019600          MOVE "Y" TO WS-OPENED-SWITCH
+019700          PERFORM 1200-SKIP-PROCESSED THRU 1200-EXIT
+019800          IF WS-IS-RESTART
+019900              OPEN EXTEND POH3RPT
+020000              IF WS-RPT-FS = "35"
+020100                  OPEN OUTPUT POH3RPT
+020200              END-IF
+020300          ELSE
+020400              OPEN OUTPUT POH3RPT
+020500          END-IF
+020600          OPEN EXTEND POH3CKPF
+020700          IF WS-CKP-FS = "35"
+020800              OPEN OUTPUT POH3CKPF
+020900          END-IF
+021000          PERFORM 2100-READ-INPUT THRU 2100-EXIT
+021100      END-IF.
+021200   1000-EXIT.
+021300      EXIT.
+021400*--------------------------------------------------------------
+021500* 1100-LOAD-CHECKPOINT - READ THE RESTART DATASET, IF ANY, AND
+021600* KEEP THE LAST COUNT WRITTEN TO IT.  A MISSING DATASET LEAVES
+021700* WS-REC-COUNT AT ZERO, I.E. A COLD START.  A NONZERO COUNT
+021800* MEANS THIS RUN IS RESUMING A PRIOR ONE, NOT COVERING A FULL
+021900* DAY'S INPUT ON ITS OWN.
+022000*--------------------------------------------------------------
+022100   1100-LOAD-CHECKPOINT.
+022200      MOVE 0 TO WS-REC-COUNT.
+022300      OPEN INPUT POH3CKPF.
+022400      IF WS-CKP-FS = "00"
+022500          MOVE "N" TO WS-CKP-EOF-SWITCH
+022600          PERFORM 1110-READ-CHECKPOINT THRU 1110-EXIT
+022700              UNTIL WS-CKP-EOF
+022800          CLOSE POH3CKPF
+022900      END-IF.
+023000      IF WS-REC-COUNT > 0
+023100          MOVE "Y" TO WS-RESTART-SWITCH
+023200      END-IF.
+023300   1100-EXIT.
+023400      EXIT.
+023500*--------------------------------------------------------------
+023600* 1110-READ-CHECKPOINT
+023700*--------------------------------------------------------------
+023800   1110-READ-CHECKPOINT.
+023900      READ POH3CKPF
+024000          AT END
+024100              MOVE "Y" TO WS-CKP-EOF-SWITCH
+024200          NOT AT END
+024300              MOVE POH3-CKP-COUNT TO WS-REC-COUNT
+024400      END-READ.
+024500   1110-EXIT.
+024600      EXIT.
+024700*--------------------------------------------------------------
+024800* 1150-LOAD-BREAKPOINTS - LOAD THE SAME EXTERNALIZED POH3BRK
+024900* REFERENCE TABLE POH3CALC CLASSIFIES AGAINST, SO THE BUCKET-
+025000* DISTRIBUTION TALLY IN 2400-TALLY-BUCKET CAN NEVER DRIFT OUT
+025100* OF STEP WITH POH3CALC'S OWN CLASSIFICATION.  A MISSING
+025200* DATASET LEAVES THE TABLE EMPTY, THE SAME AS IT DOES IN
+025300* POH3CALC.
+025400*--------------------------------------------------------------
+025500   1150-LOAD-BREAKPOINTS.
+025600      MOVE 0 TO POH3-BRK-COUNT.
+025700      OPEN INPUT POH3BRKF.
+025800      IF WS-BRK-FS = "00"
+025900          MOVE "N" TO WS-BRK-EOF-SWITCH
+026000          PERFORM 1160-READ-BREAKPOINT THRU 1160-EXIT
+026100          PERFORM 1170-ADD-BREAKPOINT THRU 1170-EXIT
+026200              UNTIL WS-BRK-EOF
+026300                  OR POH3-BRK-COUNT = 50
+026400          CLOSE POH3BRKF
+026500      END-IF.
+026600   1150-EXIT.
+026700      EXIT.
+026800*--------------------------------------------------------------
+026900* 1160-READ-BREAKPOINT
+027000*--------------------------------------------------------------
+027100   1160-READ-BREAKPOINT.
+027200      READ POH3BRKF
+027300          AT END
+027400              MOVE "Y" TO WS-BRK-EOF-SWITCH
+027500      END-READ.
+027600   1160-EXIT.
+027700      EXIT.
+027800*--------------------------------------------------------------
+027900* 1170-ADD-BREAKPOINT
+028000*--------------------------------------------------------------
+028100   1170-ADD-BREAKPOINT.
+028200      ADD 1 TO POH3-BRK-COUNT.
+028300      SET POH3-BX TO POH3-BRK-COUNT.
+028400      MOVE POH3-BRK-BUCKET TO POH3-BRK-TAB-BUCKET(POH3-BX).
+028500      MOVE POH3-BRK-THRESHOLD TO POH3-BRK-TAB-THRESHOLD(POH3-BX).
+028600      MOVE POH3-BRK-RESULT TO POH3-BRK-TAB-RESULT(POH3-BX).
+028700      PERFORM 1160-READ-BREAKPOINT THRU 1160-EXIT.
+028800   1170-EXIT.
+028900      EXIT.
+029000*--------------------------------------------------------------
+029100* 1200-SKIP-PROCESSED - ON A RESTART, READ AND DISCARD THE
+029200* INPUT RECORDS A PRIOR RUN ALREADY REPORTED.
+029300*--------------------------------------------------------------
+029400   1200-SKIP-PROCESSED.
+029500      IF WS-REC-COUNT > 0
+029600          PERFORM 1210-SKIP-RECORD THRU 1210-EXIT
+029700              VARYING WS-SKIP-IX FROM 1 BY 1
+029800              UNTIL WS-SKIP-IX > WS-REC-COUNT
+029900                  OR WS-EOF
+030000      END-IF.
+030100   1200-EXIT.
+030200      EXIT.
+030300*--------------------------------------------------------------
+030400* 1210-SKIP-RECORD
+030500*--------------------------------------------------------------
+030600   1210-SKIP-RECORD.
+030700      READ POH3IN
+030800          AT END
+030900              MOVE "Y" TO WS-EOF-SWITCH
+031000      END-READ.
+031100   1210-EXIT.
+031200      EXIT.
+031300*--------------------------------------------------------------
+031400* 2000-PROCESS-RECORD - LOOK UP ONE N VALUE, AUDIT IT, REPORT
+031500* IT, AND CHECKPOINT PROGRESS EVERY POH3-CKP-INTERVAL RECORDS.
+031600*--------------------------------------------------------------
+031700   2000-PROCESS-RECORD.
+031800      MOVE POH3-IN-RECORD TO WS-IN-N.
+031900      MOVE WS-IN-MOVER TO POH3-IF-N.
+032000      CALL "POH3CALC" USING POH3-INTERFACE.
+032100      CALL "POH3LOG" USING WS-LOG-TAG, POH3-INTERFACE.
+032200      CALL "POH3PUB" USING POH3-INTERFACE.
+032300      PERFORM 2200-WRITE-REPORT THRU 2200-EXIT.
+032400      PERFORM 2400-TALLY-BUCKET THRU 2400-EXIT.
+032500      ADD 1 TO WS-REC-COUNT.
+032600      ADD 1 TO WS-CKP-TALLY.
+032700      IF WS-CKP-TALLY >= POH3-CKP-INTERVAL
+032800          PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+032900      END-IF.
+033000      PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+033100   2000-EXIT.
+033200      EXIT.
+033300*--------------------------------------------------------------
+033400* 2100-READ-INPUT
+033500*--------------------------------------------------------------
+033600   2100-READ-INPUT.
+033700      READ POH3IN
+033800          AT END
+033900              MOVE "Y" TO WS-EOF-SWITCH
+034000      END-READ.
+034100   2100-EXIT.
+034200      EXIT.
+034300*--------------------------------------------------------------
+034400* 2200-WRITE-REPORT
+034500*--------------------------------------------------------------
+034600   2200-WRITE-REPORT.
+034700      MOVE POH3-IF-N TO WS-RPT-N.
+034800      MOVE POH3-IF-BUCKET TO WS-RPT-BUCKET.
+034900      MOVE POH3-IF-RESULT TO WS-RPT-RESULT.
+035000      MOVE POH3-IF-STATUS TO WS-RPT-STATUS.
+035100      WRITE POH3-RPT-RECORD FROM WS-RPT-LINE.
+035200   2200-EXIT.
+035300      EXIT.
+035400*--------------------------------------------------------------
+035500* 2300-WRITE-CHECKPOINT - APPEND THE CURRENT PROCESSED-RECORD
+035600* COUNT TO THE RESTART DATASET AND RESET THE INTERVAL TALLY.
+035700*--------------------------------------------------------------
+035800   2300-WRITE-CHECKPOINT.
+035900      MOVE WS-REC-COUNT TO POH3-CKP-COUNT.
+036000      WRITE POH3-CKP-RECORD.
+036100      MOVE 0 TO WS-CKP-TALLY.
+036200   2300-EXIT.
+036300      EXIT.
+036400*--------------------------------------------------------------
+036500* 2400-TALLY-BUCKET - ADD THIS RECORD TO THE RUNNING BUCKET-
+036600* DISTRIBUTION COUNTS FOR THE END-OF-JOB SUMMARY.  SEARCHES THE
+036700* SAME LOADED POH3-BRK-ENTRY TABLE POH3CALC CLASSIFIED AGAINST,
+036800* BOUNDED BY POH3-BRK-COUNT SO A PARTIALLY-LOADED TABLE IS NEVER
+036900* SEARCHED PAST ITS LOADED ENTRIES.
+037000*--------------------------------------------------------------
+037100   2400-TALLY-BUCKET.
+037200      ADD 1 TO WS-TOTAL-COUNT.
+037300      IF POH3-IF-BUCKET = SPACE
+037400          ADD 1 TO WS-NOMATCH-COUNT
+037500      ELSE
+037600          SET POH3-BX TO 1
+037700          SEARCH POH3-BRK-ENTRY
+037800              AT END
+037900                  CONTINUE
+038000              WHEN POH3-BX > POH3-BRK-COUNT
+038100                  CONTINUE
+038200              WHEN POH3-BRK-TAB-BUCKET(POH3-BX) = POH3-IF-BUCKET
+038300                  ADD 1 TO WS-BUCKET-COUNT(POH3-BX)
+038400          END-SEARCH
+038500      END-IF.
+038600   2400-EXIT.
+038700      EXIT.
+038800*--------------------------------------------------------------
+038900* 9999-TERMINATE - FLUSH A FINAL CHECKPOINT FOR ANY RECORDS
+039000* PROCESSED SINCE THE LAST INTERVAL, WRITE THE BUCKET-
+039100* DISTRIBUTION SUMMARY, THEN CLOSE EVERYTHING.  A RUN THAT READ
+039200* POH3IN ALL THE WAY TO EOF HAS COMPLETED THE WHOLE FILE, SO
+039300* POH3CKP IS RESET HERE RATHER THAN LEFT HOLDING THIS RUN'S
+039400* FINAL COUNT - OTHERWISE THE NEXT INVOCATION'S OWN FRESH POH3IN
+039500* WOULD BE MISREAD AS A RESTART AND HAVE ITS OWN LEADING RECORDS
+039600* SILENTLY SKIPPED.
+039700*--------------------------------------------------------------
+039800   9999-TERMINATE.
+039900      IF WS-CKP-TALLY > 0
+040000          PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+040100      END-IF.
+040200      PERFORM 3000-WRITE-SUMMARY THRU 3000-EXIT.
+040300      CLOSE POH3IN.
+040400      CLOSE POH3RPT.
+040500      CLOSE POH3CKPF.
+040600      IF WS-EOF AND WS-INPUT-OPENED
+040700          PERFORM 9100-RESET-CHECKPOINT THRU 9100-EXIT
+040800      END-IF.
+040900   9999-EXIT.
+041000      EXIT.
+041100*--------------------------------------------------------------
+041200* 9100-RESET-CHECKPOINT - REBUILD POH3CKP EMPTY SO A COMPLETED
+041300* RUN'S RESTART POINT DOES NOT BLEED INTO THE NEXT JOB'S INPUT.
+041400*--------------------------------------------------------------
+041500   9100-RESET-CHECKPOINT.
+041600      OPEN OUTPUT POH3CKPF.
+041700      IF WS-CKP-FS NOT = "00"
+041800          DISPLAY "POH3CKP RESET FAILED - FILE STATUS " WS-CKP-FS
+041900      ELSE
+042000          CLOSE POH3CKPF
+042100      END-IF.
+042200   9100-EXIT.
+042300      EXIT.
+042400*--------------------------------------------------------------
+042500* 3000-WRITE-SUMMARY - WRITE A SINCE-CKPT/FULL-DAY MARKER, ONE
+042600* LINE PER BUCKET, A NOMATCH LINE, AND A GRAND TOTAL LINE TO
+042700* THE POH3SUM DATASET.  THE MARKER TELLS AN OPERATOR WHETHER
+042800* THE COUNTS BELOW COVER THE WHOLE DAY'S INPUT OR ONLY THE
+042900* RECORDS PROCESSED SINCE THE LAST CHECKPOINT ON A RESTARTED
+043000* RUN.  A FAILED OPEN IS REPORTED RATHER THAN SILENTLY SKIPPED.
+043100*--------------------------------------------------------------
+043200   3000-WRITE-SUMMARY.
+043300      OPEN OUTPUT POH3SUMF.
+043400      IF WS-SUM-FS = "00"
+043500          IF WS-IS-RESTART
+043600              MOVE "SINCE-CKPT" TO WS-SUM-LABEL
+043700          ELSE
+043800              MOVE "FULL-DAY" TO WS-SUM-LABEL
+043900          END-IF
+044000          MOVE 0 TO WS-SUM-COUNT
+044100          WRITE POH3-SUM-RECORD FROM WS-SUM-LINE
+044200          PERFORM 3100-WRITE-BUCKET-LINE THRU 3100-EXIT
+044300              VARYING POH3-BX FROM 1 BY 1
+044400              UNTIL POH3-BX > POH3-BRK-COUNT
+044500          MOVE "NOMATCH" TO WS-SUM-LABEL
+044600          MOVE WS-NOMATCH-COUNT TO WS-SUM-COUNT
+044700          WRITE POH3-SUM-RECORD FROM WS-SUM-LINE
+044800          MOVE "TOTAL" TO WS-SUM-LABEL
+044900          MOVE WS-TOTAL-COUNT TO WS-SUM-COUNT
+045000          WRITE POH3-SUM-RECORD FROM WS-SUM-LINE
+045100          CLOSE POH3SUMF
+045200      ELSE
+045300          DISPLAY "POH3SUM OPEN FAILED - FILE STATUS " WS-SUM-FS
+045400      END-IF.
+045500   3000-EXIT.
+045600      EXIT.
+045700*--------------------------------------------------------------
+045800* 3100-WRITE-BUCKET-LINE
+045900*--------------------------------------------------------------
+046000   3100-WRITE-BUCKET-LINE.
+046100      MOVE POH3-BRK-TAB-BUCKET(POH3-BX) TO WS-SUM-LABEL.
+046200      MOVE WS-BUCKET-COUNT(POH3-BX) TO WS-SUM-COUNT.
+046300      WRITE POH3-SUM-RECORD FROM WS-SUM-LINE.
+046400   3100-EXIT.
+046500      EXIT.
